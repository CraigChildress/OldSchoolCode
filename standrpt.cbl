@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID.  'STANDRPT'.                                         00000200
+      *================================================                 00000300
+      * READ ARRAY2'S DETAIL OUTPUT (TERM-OUT) AND ROLL                 00000400
+      * IT UP INTO A SEASON STANDINGS REPORT - PER-TEAM                 00000500
+      * GAME/PIN TOTALS, PER-BOWLER SEASON AVERAGE, AND                 00000600
+      * SEASON HIGH-GAME / HIGH-SERIES RECOGNITION.                     00000700
+      *================================================                 00000800
+       ENVIRONMENT DIVISION.                                            00000900
+       CONFIGURATION SECTION.                                           00001000
+       SOURCE-COMPUTER.  IBM-360.                                       00001100
+       OBJECT-COMPUTER.  IBM-360.                                       00001200
+       INPUT-OUTPUT SECTION.                                            00001300
+       FILE-CONTROL.                                                    00001400
+           SELECT DETAIL-IN ASSIGN TO UT-S-BLK3600.                     00001500
+           SELECT REPORT-OUT ASSIGN TO UT-S-SYSPRINT.                   00001600
+                                                                        00001700
+       DATA DIVISION.                                                   00001800
+       FILE SECTION.                                                    00001900
+                                                                        00002000
+       FD  DETAIL-IN                                                    00002100
+           RECORD CONTAINS 80 CHARACTERS                                00002200
+           BLOCK CONTAINS 45 RECORDS.                                   00002300
+       01  REC-IN.                                                      00002400
+           COPY CBOWLDTL.                                               00002500
+                                                                        00002600
+       FD  REPORT-OUT                                                   00002700
+           RECORD CONTAINS 132 CHARACTERS                               00002800
+           BLOCK CONTAINS 30 RECORDS.                                   00002900
+       01  REPT-LINE         PIC X(132).                                00003000
+                                                                        00003100
+       WORKING-STORAGE SECTION.                                         00003200
+                                                                        00003300
+       01  EOF  PIC X VALUE 'N'.                                        00003400
+       88  INPUT-EOF VALUE 'Y'.                                         00003500
+                                                                        00003600
+       01  WS-CT-READ      PIC 9(05) VALUE ZERO.                        00003700
+                                                                        00003800
+      *--------------------------------------------------------------   00003900
+      * IN-MEMORY SEASON TABLE - ONE ENTRY PER TEAM/BOWLER PAIR.        00004000
+      *--------------------------------------------------------------   00004100
+       01  TBL-BOWLER.                                                  00004200
+           05  BOWLER-ENTRY OCCURS 200 TIMES                            00004300
+                            INDEXED BY BE-IDX.                          00004400
+               10  BE-TEAM-ID     PIC XX.                               00004500
+               10  BE-BOWLER      PIC A(10).                            00004600
+               10  BE-GAMES       PIC 9(05) COMP.                       00004700
+               10  BE-PINS        PIC 9(07) COMP.                       00004800
+               10  BE-HIGH-GAME   PIC 999.                              00004900
+               10  BE-HIGH-SERIES PIC 9(04).                            00005000
+                                                                        00005100
+       01  WS-SWAP-ENTRY.                                               00005200
+           05  WS-SWAP-TEAM-ID     PIC XX.                              00005300
+           05  WS-SWAP-BOWLER      PIC A(10).                           00005400
+           05  WS-SWAP-GAMES       PIC 9(05) COMP.                      00005500
+           05  WS-SWAP-PINS        PIC 9(07) COMP.                      00005600
+           05  WS-SWAP-HIGH-GAME   PIC 999.                             00005700
+           05  WS-SWAP-HIGH-SERIES PIC 9(04).                           00005800
+                                                                        00005900
+       01  WS-TBL-COUNT   PIC 9(05) VALUE ZERO.                         00006000
+       01  WS-SUB         PIC 9(05) VALUE ZERO.                         00006100
+       01  WS-I           PIC 9(05) VALUE ZERO.                         00006200
+       01  WS-J           PIC 9(05) VALUE ZERO.                         00006300
+       01  WS-J2          PIC 9(05) VALUE ZERO.                         00006400
+       01  WS-LIMIT       PIC 9(05) VALUE ZERO.                         00006500
+                                                                        00006600
+       01  WS-FOUND-IDX   PIC 9(05) VALUE ZERO.                         00006700
+       01  WS-FOUND-SW    PIC X VALUE 'N'.                              00006800
+       88  WS-ENTRY-FOUND VALUE 'Y'.                                    00006900
+                                                                        00007000
+       01  WS-SERIES      PIC 9(04) VALUE ZERO.                         00007100
+                                                                        00007200
+       01  WS-SEASON-HI-GAME      PIC 999  VALUE ZERO.                  00007300
+       01  WS-SEASON-HI-GAME-BWLR PIC A(10) VALUE SPACES.               00007400
+       01  WS-SEASON-HI-GAME-TEAM PIC XX    VALUE SPACES.               00007500
+                                                                        00007600
+       01  WS-SEASON-HI-SER       PIC 9(04) VALUE ZERO.                 00007700
+       01  WS-SEASON-HI-SER-BWLR  PIC A(10) VALUE SPACES.               00007800
+       01  WS-SEASON-HI-SER-TEAM  PIC XX    VALUE SPACES.               00007900
+                                                                        00008000
+      *--------------------------------------------------------------   00008100
+      * TEAM-LEVEL ROLLUP, BUILT AS THE SORTED BOWLER TABLE IS          00008200
+      * WALKED AT PRINT TIME.                                           00008300
+      *--------------------------------------------------------------   00008400
+       01  WS-TEAM-ID-HOLD     PIC XX    VALUE SPACES.                  00008500
+       01  WS-TEAM-GAMES       PIC 9(05) COMP VALUE ZERO.               00008600
+       01  WS-TEAM-PINS        PIC 9(07) COMP VALUE ZERO.               00008700
+                                                                        00008800
+       01  WS-BOWLER-AVG       PIC 999   VALUE ZERO.                    00008900
+       01  WS-TEAM-AVG         PIC 999   VALUE ZERO.                    00009000
+                                                                        00009100
+       01  WS-EDIT-AVG         PIC ZZ9.                                 00009200
+       01  WS-EDIT-GAMES       PIC ZZZZ9.                               00009300
+       01  WS-EDIT-PINS        PIC Z(6)9.                               00009400
+       01  WS-EDIT-HIGAME      PIC ZZ9.                                 00009500
+       01  WS-EDIT-HISER       PIC ZZZ9.                                00009600
+                                                                        00009700
+       PROCEDURE DIVISION.                                              00009800
+       MAIN.                                                            00009900
+           PERFORM INIT.                                                00010000
+           OPEN INPUT DETAIL-IN.                                        00010100
+           OPEN OUTPUT REPORT-OUT.                                      00010200
+           PERFORM READFILE.                                            00010300
+           IF NOT INPUT-EOF                                             00010400
+               PERFORM BUILD-TABLE UNTIL INPUT-EOF.                     00010500
+           PERFORM SORT-TABLE.                                          00010600
+           PERFORM PRINT-REPORT.                                        00010700
+           PERFORM CLEANUP.                                             00010800
+                                                                        00010900
+       INIT.                                                            00011000
+           MOVE ZEROES TO WS-TBL-COUNT.                                 00011100
+                                                                        00011200
+       READFILE.                                                        00011300
+           READ DETAIL-IN                                               00011400
+               AT END                                                   00011500
+                   MOVE 'Y' TO EOF                                      00011600
+               NOT AT END                                               00011700
+                   ADD 1 TO WS-CT-READ.                                 00011800
+                                                                        00011900
+       BUILD-TABLE.                                                     00012000
+           PERFORM ACCUM-BOWLER.                                        00012100
+           PERFORM ACCUM-SEASON-HIGHS.                                  00012200
+           PERFORM READFILE.                                            00012300
+                                                                        00012400
+      *--------------------------------------------------------------   00012500
+      * LOCATE THIS BOWLER'S TABLE ENTRY (CREATING ONE IF NEEDED)       00012600
+      * AND ADD THE WEEK'S GAMES/PINS INTO IT.                          00012700
+      *--------------------------------------------------------------   00012800
+      *--------------------------------------------------------------   00012900
+      * LOCATE THIS BOWLER'S TABLE ENTRY (CREATING ONE IF NEEDED)       00013000
+      * AND ADD THE WEEK'S GAMES/PINS INTO IT. TBL-BOWLER HOLDS AT      00013100
+      * MOST 200 ENTRIES; A SEASON WITH MORE THAN 200 DISTINCT          00013200
+      * BOWLER/TEAM PAIRS STOPS GROWING THE TABLE RATHER THAN           00013300
+      * INDEXING PAST IT, AND THAT WEEK'S GAMES ARE LEFT OUT OF THE     00013400
+      * ROLLUP FOR THE DISCARDED BOWLER INSTEAD OF CORRUPTING           00013500
+      * WORKING-STORAGE THAT FOLLOWS THE TABLE.                         00013600
+      *--------------------------------------------------------------   00013700
+      *--------------------------------------------------------------   00013800
+      * LOCATE THIS BOWLER'S TABLE ENTRY (CREATING ONE IF NEEDED)       00013900
+      * AND ADD THE WEEK'S GAMES/PINS INTO IT. TBL-BOWLER HOLDS AT      00014000
+      * MOST 200 ENTRIES; A SEASON WITH MORE THAN 200 DISTINCT          00014100
+      * BOWLER/TEAM PAIRS STOPS GROWING THE TABLE RATHER THAN           00014200
+      * INDEXING PAST IT, AND THAT WEEK'S GAMES ARE LEFT OUT OF THE     00014300
+      * ROLLUP FOR THE DISCARDED BOWLER INSTEAD OF CORRUPTING           00014400
+      * WORKING-STORAGE THAT FOLLOWS THE TABLE.                         00014500
+      *--------------------------------------------------------------   00014600
+       ACCUM-BOWLER.                                                    00014700
+           MOVE 'N' TO WS-FOUND-SW.                                     00014800
+           MOVE ZEROES TO WS-SUB, WS-FOUND-IDX.                         00014900
+           PERFORM FIND-BOWLER VARYING WS-SUB FROM 1 BY 1               00015000
+             UNTIL WS-SUB > WS-TBL-COUNT OR WS-ENTRY-FOUND.             00015100
+           IF WS-ENTRY-FOUND                                            00015200
+               MOVE WS-FOUND-IDX TO WS-SUB                              00015300
+           END-IF                                                       00015400
+           IF NOT WS-ENTRY-FOUND                                        00015500
+               IF WS-TBL-COUNT < 200                                    00015600
+                   ADD 1 TO WS-TBL-COUNT                                00015700
+                   MOVE WS-TBL-COUNT TO WS-SUB                          00015800
+                   MOVE TEAM-ID TO BE-TEAM-ID(WS-SUB)                   00015900
+                   MOVE BOWLER  TO BE-BOWLER(WS-SUB)                    00016000
+                   MOVE ZERO    TO BE-GAMES(WS-SUB)                     00016100
+                   MOVE ZERO    TO BE-PINS(WS-SUB)                      00016200
+                   MOVE ZERO    TO BE-HIGH-GAME(WS-SUB)                 00016300
+                   MOVE ZERO    TO BE-HIGH-SERIES(WS-SUB)               00016400
+               ELSE                                                     00016500
+                   DISPLAY 'BOWLER TABLE FULL - ENTRY DISCARDED FOR '   00016600
+                       BOWLER                                           00016700
+                   MOVE ZEROES TO WS-SUB                                00016800
+               END-IF                                                   00016900
+           END-IF                                                       00017000
+           IF WS-SUB NOT = ZERO                                         00017100
+               COMPUTE WS-SERIES = SCORE-1-N + SCORE-2-N + SCORE-3-N    00017200
+               ADD 3 TO BE-GAMES(WS-SUB)                                00017300
+               IF SCORE-4 NOT = ZEROES                                  00017400
+                   ADD SCORE-4-N TO WS-SERIES                           00017500
+                   ADD 1 TO BE-GAMES(WS-SUB)                            00017600
+               END-IF                                                   00017700
+               ADD WS-SERIES TO BE-PINS(WS-SUB)                         00017800
+               IF SCORE-1-N > BE-HIGH-GAME(WS-SUB)                      00017900
+                   MOVE SCORE-1-N TO BE-HIGH-GAME(WS-SUB)               00018000
+               END-IF                                                   00018100
+               IF SCORE-2-N > BE-HIGH-GAME(WS-SUB)                      00018200
+                   MOVE SCORE-2-N TO BE-HIGH-GAME(WS-SUB)               00018300
+               END-IF                                                   00018400
+               IF SCORE-3-N > BE-HIGH-GAME(WS-SUB)                      00018500
+                   MOVE SCORE-3-N TO BE-HIGH-GAME(WS-SUB)               00018600
+               END-IF                                                   00018700
+               IF SCORE-4 NOT = ZEROES AND                              00018800
+                  SCORE-4-N > BE-HIGH-GAME(WS-SUB)                      00018900
+                   MOVE SCORE-4-N TO BE-HIGH-GAME(WS-SUB)               00019000
+               END-IF                                                   00019100
+               IF WS-SERIES > BE-HIGH-SERIES(WS-SUB)                    00019200
+                   MOVE WS-SERIES TO BE-HIGH-SERIES(WS-SUB)             00019300
+               END-IF                                                   00019400
+           END-IF.                                                      00019500
+                                                                        00019600
+       FIND-BOWLER.                                                     00019700
+           IF BE-TEAM-ID(WS-SUB) = TEAM-ID                              00019800
+              AND BE-BOWLER(WS-SUB) = BOWLER                            00019900
+               MOVE WS-SUB TO WS-FOUND-IDX                              00020000
+               SET WS-ENTRY-FOUND TO TRUE.                              00020100
+                                                                        00020200
+       ACCUM-SEASON-HIGHS.                                              00020300
+           IF SCORE-1-N > WS-SEASON-HI-GAME                             00020400
+               MOVE SCORE-1-N TO WS-SEASON-HI-GAME                      00020500
+               MOVE BOWLER    TO WS-SEASON-HI-GAME-BWLR                 00020600
+               MOVE TEAM-ID   TO WS-SEASON-HI-GAME-TEAM.                00020700
+           IF SCORE-2-N > WS-SEASON-HI-GAME                             00020800
+               MOVE SCORE-2-N TO WS-SEASON-HI-GAME                      00020900
+               MOVE BOWLER    TO WS-SEASON-HI-GAME-BWLR                 00021000
+               MOVE TEAM-ID   TO WS-SEASON-HI-GAME-TEAM.                00021100
+           IF SCORE-3-N > WS-SEASON-HI-GAME                             00021200
+               MOVE SCORE-3-N TO WS-SEASON-HI-GAME                      00021300
+               MOVE BOWLER    TO WS-SEASON-HI-GAME-BWLR                 00021400
+               MOVE TEAM-ID   TO WS-SEASON-HI-GAME-TEAM.                00021500
+           IF SCORE-4 NOT = ZEROES AND                                  00021600
+              SCORE-4-N > WS-SEASON-HI-GAME                             00021700
+               MOVE SCORE-4-N TO WS-SEASON-HI-GAME                      00021800
+               MOVE BOWLER    TO WS-SEASON-HI-GAME-BWLR                 00021900
+               MOVE TEAM-ID   TO WS-SEASON-HI-GAME-TEAM.                00022000
+           IF WS-SERIES > WS-SEASON-HI-SER                              00022100
+               MOVE WS-SERIES TO WS-SEASON-HI-SER                       00022200
+               MOVE BOWLER    TO WS-SEASON-HI-SER-BWLR                  00022300
+               MOVE TEAM-ID   TO WS-SEASON-HI-SER-TEAM.                 00022400
+                                                                        00022500
+      *--------------------------------------------------------------   00022600
+      * ORDER THE TABLE BY TEAM-ID THEN BOWLER (BUBBLE SORT - THE       00022700
+      * TABLE IS SMALL ENOUGH PER SEASON THAT A SIMPLE IN-MEMORY        00022800
+      * SORT IS ADEQUATE. ARRAY2 NOW DELIVERS TERM-OUT PRE-SORTED, SO   00022900
+      * THIS REPORT'S OWN SORT MAINLY GUARDS AGAINST UNSORTED INPUT).   00023000
+      *--------------------------------------------------------------   00023100
+       SORT-TABLE.                                                      00023200
+           IF WS-TBL-COUNT > 1                                          00023300
+               PERFORM SORT-OUTER VARYING WS-I FROM 1 BY 1              00023400
+                 UNTIL WS-I > WS-TBL-COUNT - 1.                         00023500
+                                                                        00023600
+       SORT-OUTER.                                                      00023700
+           COMPUTE WS-LIMIT = WS-TBL-COUNT - WS-I                       00023800
+           PERFORM SORT-INNER VARYING WS-J FROM 1 BY 1                  00023900
+             UNTIL WS-J > WS-LIMIT.                                     00024000
+                                                                        00024100
+       SORT-INNER.                                                      00024200
+           COMPUTE WS-J2 = WS-J + 1                                     00024300
+           IF BE-TEAM-ID(WS-J) > BE-TEAM-ID(WS-J2)                      00024400
+               PERFORM SWAP-ENTRIES                                     00024500
+           ELSE                                                         00024600
+               IF BE-TEAM-ID(WS-J) = BE-TEAM-ID(WS-J2)                  00024700
+                  AND BE-BOWLER(WS-J) > BE-BOWLER(WS-J2)                00024800
+                   PERFORM SWAP-ENTRIES.                                00024900
+                                                                        00025000
+       SWAP-ENTRIES.                                                    00025100
+           MOVE BOWLER-ENTRY(WS-J)  TO WS-SWAP-ENTRY.                   00025200
+           MOVE BOWLER-ENTRY(WS-J2) TO BOWLER-ENTRY(WS-J).              00025300
+           MOVE WS-SWAP-ENTRY       TO BOWLER-ENTRY(WS-J2).             00025400
+                                                                        00025500
+      *--------------------------------------------------------------   00025600
+      * WALK THE SORTED TABLE, PRINTING A LINE PER BOWLER AND A         00025700
+      * SUBTOTAL LINE WHEN TEAM-ID CHANGES.                             00025800
+      *--------------------------------------------------------------   00025900
+       PRINT-REPORT.                                                    00026000
+           PERFORM PRINT-HEADINGS.                                      00026100
+           MOVE SPACES TO WS-TEAM-ID-HOLD.                              00026200
+           MOVE ZEROES TO WS-TEAM-GAMES, WS-TEAM-PINS.                  00026300
+           IF WS-TBL-COUNT > 0                                          00026400
+               PERFORM PRINT-ONE-BOWLER VARYING WS-SUB FROM 1 BY 1      00026500
+                 UNTIL WS-SUB > WS-TBL-COUNT.                           00026600
+           IF WS-TEAM-ID-HOLD NOT = SPACES                              00026700
+               PERFORM PRINT-TEAM-TOTAL.                                00026800
+           PERFORM PRINT-SEASON-HIGHS.                                  00026900
+                                                                        00027000
+       PRINT-HEADINGS.                                                  00027100
+           MOVE SPACES TO REPT-LINE.                                    00027200
+           MOVE 'SEASON STANDINGS REPORT' TO REPT-LINE.                 00027300
+           WRITE REPT-LINE.                                             00027400
+           MOVE SPACES TO REPT-LINE.                                    00027500
+           MOVE 'TEAM BOWLER     GAMES   PINS  AVG  HI-GM HI-SER'       00027600
+             TO REPT-LINE.                                              00027700
+           WRITE REPT-LINE.                                             00027800
+                                                                        00027900
+       PRINT-ONE-BOWLER.                                                00028000
+           IF BE-TEAM-ID(WS-SUB) NOT = WS-TEAM-ID-HOLD                  00028100
+               IF WS-TEAM-ID-HOLD NOT = SPACES                          00028200
+                   PERFORM PRINT-TEAM-TOTAL                             00028300
+               END-IF                                                   00028400
+               MOVE BE-TEAM-ID(WS-SUB) TO WS-TEAM-ID-HOLD               00028500
+               MOVE ZEROES TO WS-TEAM-GAMES, WS-TEAM-PINS               00028600
+           END-IF.                                                      00028700
+           ADD BE-GAMES(WS-SUB) TO WS-TEAM-GAMES.                       00028800
+           ADD BE-PINS(WS-SUB)  TO WS-TEAM-PINS.                        00028900
+           COMPUTE WS-BOWLER-AVG ROUNDED =                              00029000
+               BE-PINS(WS-SUB) / BE-GAMES(WS-SUB).                      00029100
+           MOVE SPACES TO REPT-LINE.                                    00029200
+           MOVE WS-BOWLER-AVG         TO WS-EDIT-AVG.                   00029300
+           MOVE BE-GAMES(WS-SUB)      TO WS-EDIT-GAMES.                 00029400
+           MOVE BE-PINS(WS-SUB)       TO WS-EDIT-PINS.                  00029500
+           MOVE BE-HIGH-GAME(WS-SUB)  TO WS-EDIT-HIGAME.                00029600
+           MOVE BE-HIGH-SERIES(WS-SUB) TO WS-EDIT-HISER.                00029700
+           STRING BE-TEAM-ID(WS-SUB)      DELIMITED BY SIZE             00029800
+                  '   '                   DELIMITED BY SIZE             00029900
+                  BE-BOWLER(WS-SUB)       DELIMITED BY SIZE             00030000
+                  '   '                   DELIMITED BY SIZE             00030100
+                  WS-EDIT-GAMES           DELIMITED BY SIZE             00030200
+                  '   '                   DELIMITED BY SIZE             00030300
+                  WS-EDIT-PINS            DELIMITED BY SIZE             00030400
+                  '  '                    DELIMITED BY SIZE             00030500
+                  WS-EDIT-AVG             DELIMITED BY SIZE             00030600
+                  '  '                    DELIMITED BY SIZE             00030700
+                  WS-EDIT-HIGAME          DELIMITED BY SIZE             00030800
+                  '   '                   DELIMITED BY SIZE             00030900
+                  WS-EDIT-HISER           DELIMITED BY SIZE             00031000
+             INTO REPT-LINE.                                            00031100
+           WRITE REPT-LINE.                                             00031200
+                                                                        00031300
+       PRINT-TEAM-TOTAL.                                                00031400
+           COMPUTE WS-TEAM-AVG ROUNDED = WS-TEAM-PINS / WS-TEAM-GAMES.  00031500
+           MOVE SPACES TO REPT-LINE.                                    00031600
+           MOVE WS-TEAM-GAMES TO WS-EDIT-GAMES.                         00031700
+           MOVE WS-TEAM-PINS  TO WS-EDIT-PINS.                          00031800
+           MOVE WS-TEAM-AVG   TO WS-EDIT-AVG.                           00031900
+           STRING 'TEAM '                 DELIMITED BY SIZE             00032000
+                  WS-TEAM-ID-HOLD         DELIMITED BY SIZE             00032100
+                  ' TOTAL GAMES '         DELIMITED BY SIZE             00032200
+                  WS-EDIT-GAMES           DELIMITED BY SIZE             00032300
+                  '  PINS '               DELIMITED BY SIZE             00032400
+                  WS-EDIT-PINS            DELIMITED BY SIZE             00032500
+                  '  TEAM AVG '           DELIMITED BY SIZE             00032600
+                  WS-EDIT-AVG             DELIMITED BY SIZE             00032700
+             INTO REPT-LINE.                                            00032800
+           WRITE REPT-LINE.                                             00032900
+           MOVE SPACES TO REPT-LINE.                                    00033000
+           WRITE REPT-LINE.                                             00033100
+                                                                        00033200
+       PRINT-SEASON-HIGHS.                                              00033300
+           MOVE SPACES TO REPT-LINE.                                    00033400
+           WRITE REPT-LINE.                                             00033500
+           MOVE SPACES TO REPT-LINE.                                    00033600
+           STRING 'SEASON HIGH GAME   '   DELIMITED BY SIZE             00033700
+                  WS-SEASON-HI-GAME       DELIMITED BY SIZE             00033800
+                  '  '                    DELIMITED BY SIZE             00033900
+                  WS-SEASON-HI-GAME-BWLR  DELIMITED BY SIZE             00034000
+                  '  TEAM '               DELIMITED BY SIZE             00034100
+                  WS-SEASON-HI-GAME-TEAM  DELIMITED BY SIZE             00034200
+             INTO REPT-LINE.                                            00034300
+           WRITE REPT-LINE.                                             00034400
+           MOVE SPACES TO REPT-LINE.                                    00034500
+           STRING 'SEASON HIGH SERIES '   DELIMITED BY SIZE             00034600
+                  WS-SEASON-HI-SER        DELIMITED BY SIZE             00034700
+                  '  '                    DELIMITED BY SIZE             00034800
+                  WS-SEASON-HI-SER-BWLR   DELIMITED BY SIZE             00034900
+                  '  TEAM '               DELIMITED BY SIZE             00035000
+                  WS-SEASON-HI-SER-TEAM   DELIMITED BY SIZE             00035100
+             INTO REPT-LINE.                                            00035200
+           WRITE REPT-LINE.                                             00035300
+      *    NOTE - TEAM WON-LOST RECORDS ARE NOT PRODUCED HERE.          00035400
+      *    ARRAY2'S DETAIL RECORD CARRIES NO OPPONENT OR MATCH          00035500
+      *    RESULT FIELD, SO THERE IS NO SOURCE DATA FROM WHICH A        00035600
+      *    WIN/LOSS COLUMN COULD BE DERIVED WITHOUT FABRICATING IT.     00035700
+                                                                        00035800
+       CLEANUP.                                                         00035900
+           CLOSE DETAIL-IN, REPORT-OUT.                                 00036000
+           STOP RUN.                                                    00036100
