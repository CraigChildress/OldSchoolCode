@@ -12,123 +12,562 @@
        INPUT-OUTPUT SECTION.                                            00001200
        FILE-CONTROL.                                                    00001300
            SELECT TERM-IN ASSIGN TO UT-S-SYSIN.                         00001400
-           SELECT TERM-OUT ASSIGN TO UT-S-BLK3600.                      00001500
-                                                                        00001600
-  007  DATA DIVISION.                                                   00001700
-       FILE SECTION.                                                    00001800
-                                                                        00001900
-       FD  TERM-IN                                                      00002000
-           RECORD CONTAINS 80 CHARACTERS.                               00002100
-       01  REC-IN.                                                      00002200
-           05  REC80     PIC X(80).                                     00002300
+           SELECT TERM-WORK ASSIGN TO UT-S-WORKFILE.                    00001500
+           SELECT TERM-OUT ASSIGN TO UT-S-BLK3600.                      00001600
+           SELECT SORT-FILE ASSIGN TO UT-S-SORTWK.                      00001700
+           SELECT REJECT-OUT ASSIGN TO UT-S-REJECTS.                    00001800
+           SELECT ROSTER-IN ASSIGN TO UT-S-ROSTER.                      00001900
+           SELECT CHECKPT-FILE ASSIGN TO UT-S-CHKPT                     00002000
+               FILE STATUS WS-CHKPT-STATUS.                             00002100
+           SELECT TRUNC-WORK ASSIGN TO UT-S-TRUNCWK.                    00002200
+           SELECT TRUNC-REJ  ASSIGN TO UT-S-TRUNCREJ.                   00002300
                                                                         00002400
-       FD  TERM-OUT                                                     00002500
-           RECORD CONTAINS 80 CHARACTERS                                00002600
-           BLOCK CONTAINS 45 RECORDS.                                   00002700
-       01  REC-OUT.                                                     00002800
-           05  BOWLER    PIC A(10) VALUE SPACES.                        00002900
-           05  TEAM-ID   PIC XX    VALUE SPACES.                        00003000
-           05  WEEK-NO   PIC XX    VALUE SPACES.                        00003100
-           05  SCORE-1   PIC XXX   VALUE ZEROES.                        00003200
-           05  SCORE-2   PIC XXX   VALUE ZEROES.                        00003300
-           05  SCORE-3   PIC XXX   VALUE ZEROES.                        00003400
-           05  DAY-AVG   PIC XXX   VALUE ZEROES.                        00003500
-           05  FILLER    PIC X(54).                                     00003600
-                                                                        00003700
-  008  WORKING-STORAGE SECTION.                                         00003800
-                                                                        00003900
-       01  TBL-DIM.                                                     00004000
-           05  WS-DIM PIC 999 OCCURS 7 TIMES.                           00004100
-                                                                        00004200
-       01  TBL-STRING.                                                  00004300
-           05 STRING PIC X OCCURS 256 TIMES.                            00004400
-                                                                        00004500
-       01  WC   PIC 999 VALUE 0.                                        00004600
-       01  I    PIC 999 VALUE 0.                                        00004700
-       01  M    PIC 999 VALUE 0.                                        00004800
-       01  LEN  PIC 999 VALUE 0.                                        00004900
-       01  POS  PIC 999 VALUE 0.                                        00005000
-       01  EOF  PIC X.                                                  00005100
-       88  INPUT-EOF VALUE 'Y'.                                         00005200
-                                                                        00005300
-       01  TBL-C20.                                                     00005400
-           05 WS-C20   PIC X OCCURS 20 TIMES.                           00005500
-       01  TBL-OUT.                                                     00005600
-           05 WS-OUT   PIC X OCCURS 20 TIMES.                           00005700
-                                                                        00005800
-       01  WS-COMMA PIC X VALUE ','.                                    00005900
+       DATA DIVISION.                                                   00002500
+       FILE SECTION.                                                    00002600
+                                                                        00002700
+       FD  TERM-IN                                                      00002800
+           RECORD CONTAINS 80 CHARACTERS.                               00002900
+       01  REC-IN.                                                      00003000
+           05  REC80     PIC X(80).                                     00003100
+                                                                        00003200
+       FD  TERM-WORK                                                    00003300
+           RECORD CONTAINS 80 CHARACTERS                                00003400
+           BLOCK CONTAINS 45 RECORDS.                                   00003500
+       01  REC-OUT.                                                     00003600
+           COPY CBOWLDTL.                                               00003700
+                                                                        00003800
+       FD  TERM-OUT                                                     00003900
+           RECORD CONTAINS 80 CHARACTERS                                00004000
+           BLOCK CONTAINS 45 RECORDS.                                   00004100
+       01  TERM-OUT-REC  PIC X(80).                                     00004200
+                                                                        00004300
+       SD  SORT-FILE                                                    00004400
+           RECORD CONTAINS 80 CHARACTERS.                               00004500
+       01  SORT-REC.                                                    00004600
+           05  SRT-BOWLER    PIC A(10).                                 00004700
+           05  SRT-TEAM-ID   PIC XX.                                    00004800
+           05  SRT-WEEK-NO   PIC XX.                                    00004900
+           05  FILLER        PIC X(66).                                 00005000
+       FD  REJECT-OUT                                                   00005100
+           RECORD CONTAINS 80 CHARACTERS                                00005200
+           BLOCK CONTAINS 45 RECORDS.                                   00005300
+       01  REJ-REC.                                                     00005400
+           05  REJ-BOWLER   PIC A(10) VALUE SPACES.                     00005500
+           05  REJ-WEEK-NO  PIC XX    VALUE SPACES.                     00005600
+           05  REJ-FIELD    PIC X(20) VALUE SPACES.                     00005700
+           05  REJ-REASON   PIC X(20) VALUE SPACES.                     00005800
+           05  FILLER       PIC X(28).                                  00005900
                                                                         00006000
-       PROCEDURE DIVISION.                                              00006100
-       MAIN.                                                            00006200
-           PERFORM INIT.                                                00006300
-           OPEN INPUT TERM-IN.                                          00006400
-           OPEN OUTPUT TERM-OUT.                                        00006500
-           PERFORM READFILE.                                            00006600
-           IF NOT INPUT-EOF                                             00006700
-               PERFORM PROCESS-RECORDS UNTIL INPUT-EOF.                 00006800
-           PERFORM CLEANUP.                                             00006900
-                                                                        00007000
-       INIT.                                                            00007100
-           MOVE '010002002003003003003' TO TBL-DIM.                     00007200
-           MOVE ZEROES TO SCORE-1, SCORE-2, SCORE-3, DAY-AVG.           00007300
-                                                                        00007400
-       READFILE.                                                        00007500
-           READ TERM-IN AT END                                          00007600
-               MOVE 'Y' TO EOF.                                         00007700
-                                                                        00007800
-       PROCESS-RECORDS.                                                 00007900
-           MOVE 1 TO LEN, WC, I, M, POS.                                00008000
-           MOVE REC80  TO TBL-STRING.                                   00008100
-           PERFORM PARSE-DATA VARYING POS FROM 1 BY 1                   00008200
-             UNTIL POS > 80.                                            00008300
-           PERFORM READFILE.                                            00008400
-                                                                        00008500
-       PARSE-DATA.                                                      00008600
-           MOVE STRING(POS) TO WS-C20(I).                               00008700
-           IF WS-C20(I) = WS-COMMA THEN                                 00008800
-             PERFORM FOUND-COMMA                                        00008900
-             MOVE 1 TO I                                                00009000
-           ELSE                                                         00009100
-             ADD 1 TO I.                                                00009200
+       FD  ROSTER-IN                                                    00006100
+           RECORD CONTAINS 80 CHARACTERS.                               00006200
+       01  ROSTER-REC.                                                  00006300
+           05  ROS-BOWLER   PIC A(10) VALUE SPACES.                     00006400
+           05  ROS-TEAM-ID  PIC XX    VALUE SPACES.                     00006500
+           05  FILLER       PIC X(68).                                  00006600
+                                                                        00006700
+       FD  CHECKPT-FILE                                                 00006800
+           RECORD CONTAINS 80 CHARACTERS.                               00006900
+       01  CHKPT-REC.                                                   00007000
+           05  CHKPT-READ-CT     PIC 9(05) VALUE ZERO.                  00007100
+           05  CHKPT-WRITTEN-CT  PIC 9(05) VALUE ZERO.                  00007200
+           05  CHKPT-REJECTED-CT PIC 9(05) VALUE ZERO.                  00007300
+           05  FILLER            PIC X(65) VALUE SPACES.                00007400
+      *----------------------------------------------------------------000007500
+      * SCRATCH COPIES OF TERM-WORK/REJECT-OUT USED ON RESTART TO      000007600
+      * TRUNCATE THOSE FILES BACK TO THE LAST CHECKPOINTED RECORD      000007700
+      * COUNT BEFORE RESUMING, SO REPROCESSED RECORDS ARE NEVER        000007800
+      * APPENDED A SECOND TIME.                                        000007900
+      *----------------------------------------------------------------000008000
+       FD  TRUNC-WORK                                                   00008100
+           RECORD CONTAINS 80 CHARACTERS                                00008200
+           BLOCK CONTAINS 45 RECORDS.                                   00008300
+       01  TRUNC-WORK-REC  PIC X(80).                                   00008400
+       FD  TRUNC-REJ                                                    00008500
+           RECORD CONTAINS 80 CHARACTERS                                00008600
+           BLOCK CONTAINS 45 RECORDS.                                   00008700
+       01  TRUNC-REJ-REC   PIC X(80).                                   00008800
+       WORKING-STORAGE SECTION.                                         00008900
+                                                                        00009000
+       01  TBL-DIM.                                                     00009100
+           05  WS-DIM PIC 999 OCCURS 7 TIMES.                           00009200
                                                                         00009300
-       FOUND-COMMA.                                                     00009400
-             MOVE SPACE TO WS-C20(I)                                    00009500
-             COMPUTE LEN = I - 1                                        00009600
-             MOVE SPACES TO TBL-OUT                                     00009700
-             MOVE 1 TO M                                                00009800
-             PERFORM MOVE-ARRAY VARYING M FROM 1 BY 1                   00009900
-               UNTIL M > LEN                                            00010000
-             PERFORM POP-WORD.                                          00010100
-                                                                        00010200
-       MOVE-ARRAY.                                                      00010300
-           MOVE WS-C20(M) TO WS-OUT(M).                                 00010400
+       01  TBL-STRING.                                                  00009400
+           05 WS-STRING PIC X OCCURS 256 TIMES.                         00009500
+                                                                        00009600
+       01  WC   PIC 999 VALUE 0.                                        00009700
+       01  I    PIC 999 VALUE 0.                                        00009800
+       01  M    PIC 999 VALUE 0.                                        00009900
+       01  LEN  PIC 999 VALUE 0.                                        00010000
+       01  POS  PIC 999 VALUE 0.                                        00010100
+       01  RLEN PIC 999 VALUE 0.                                        00010200
+       01  EOF  PIC X.                                                  00010300
+       88  INPUT-EOF VALUE 'Y'.                                         00010400
                                                                         00010500
-       POP-WORD.                                                        00010600
-           DISPLAY TBL-OUT, WC, I.                                      00010700
-           IF WC = 1 THEN                                               00010800
-             MOVE TBL-OUT   TO BOWLER.                                  00010900
-           IF WC = 2 THEN                                               00011000
-             MOVE TBL-OUT    TO TEAM-ID.                                00011100
-           IF WC = 3 THEN                                               00011200
-             MOVE TBL-OUT     TO WEEK-NO.                               00011300
-           IF WC = 4 THEN                                               00011400
-             MOVE TBL-OUT     TO SCORE-1.                               00011500
-           IF WC = 5 THEN                                               00011600
-             MOVE TBL-OUT     TO SCORE-2.                               00011700
-           IF WC = 6 THEN                                               00011800
-             MOVE TBL-OUT     TO SCORE-3.                               00011900
-           IF WC = 7 THEN                                               00012000
-             MOVE TBL-OUT     TO DAY-AVG                                00012100
-             PERFORM WRITEFILE.                                         00012200
-           ADD 1 TO WC.                                                 00012300
-                                                                        00012400
-       WRITEFILE.                                                       00012500
-           WRITE REC-OUT.                                               00012600
-           MOVE 1 TO WC, I.                                             00012700
-           MOVE SPACES TO TBL-C20, TBL-OUT.                             00012800
-           MOVE 80 TO POS.                                              00012900
-           MOVE ZEROES TO SCORE-1, SCORE-2, SCORE-3, DAY-AVG.           00013000
-                                                                        00013100
-       CLEANUP.                                                         00013200
-           CLOSE TERM-IN, TERM-OUT.                                     00013300
-           STOP RUN.                                                    00013400
+       01  WS-CT-READ     PIC 9(05) VALUE ZERO.                         00010600
+       01  WS-CT-WRITTEN  PIC 9(05) VALUE ZERO.                         00010700
+       01  WS-CT-REJECTED PIC 9(05) VALUE ZERO.                         00010800
+                                                                        00010900
+       01  WS-REC-STATUS  PIC X VALUE 'N'.                              00011000
+       88  WS-REC-INVALID VALUE 'Y'.                                    00011100
+       01  WS-REJ-FIELD   PIC X(20) VALUE SPACES.                       00011200
+       01  WS-REJ-REASON  PIC X(20) VALUE SPACES.                       00011300
+                                                                        00011400
+       01  WS-SUB-AVG     PIC XXX VALUE ZEROES.                         00011500
+       01  WS-SUB-AVG-N REDEFINES WS-SUB-AVG PIC 999.                   00011600
+       01  WS-COMPUTED-AVG PIC 999 VALUE ZERO.                          00011700
+       01  WS-AVG-DIFF     PIC S999 VALUE ZERO.                         00011800
+       01  WS-AVG-TOLERANCE PIC 999 VALUE 1.                            00011900
+                                                                        00012000
+       01  WS-LEAGUE-GAMES  PIC 9 VALUE 3.                              00012100
+       01  WS-LAST-FIELD-WC PIC 9 VALUE 7.                              00012200
+                                                                        00012300
+       01  WS-HDCP-BASE-AVG PIC 999 VALUE 200.                          00012400
+       01  WS-HDCP-PCT      PIC 999 VALUE 080.                          00012500
+       01  WS-HDCP-RAW      PIC 999 VALUE ZERO.                         00012600
+                                                                        00012700
+       01  WS-CHKPT-STATUS  PIC XX    VALUE SPACES.                     00012800
+       01  WS-CHKPT-INTERVAL PIC 9(05) VALUE 01000.                     00012900
+       01  WS-CHKPT-QUOT    PIC 9(05) VALUE ZERO.                       00013000
+       01  WS-CHKPT-REM     PIC 9(05) VALUE ZERO.                       00013100
+       01  WS-RESTART-SW    PIC X     VALUE 'N'.                        00013200
+       88  WS-RESTART-RUN   VALUE 'Y'.                                  00013300
+       01  WS-CHKPT-FOUND-SW PIC X    VALUE 'N'.                        00013400
+       88  WS-CHKPT-FOUND   VALUE 'Y'.                                  00013500
+       01  WS-CHKPT-EOF-SW  PIC X     VALUE 'N'.                        00013600
+       88  CHKPT-EOF        VALUE 'Y'.                                  00013700
+       01  WS-SKIP-COUNT    PIC 9(05) VALUE ZERO.                       00013800
+       01  WS-SKIP-SUB      PIC 9(05) VALUE ZERO.                       00013900
+       01  WS-TRUNC-SUB     PIC 9(05) VALUE ZERO.                       00014000
+       01  WS-TRUNC-EOF-SW  PIC X     VALUE 'N'.                        00014100
+       88  TRUNC-EOF        VALUE 'Y'.                                  00014200
+                                                                        00014300
+       01  TBL-ROSTER.                                                  00014400
+           05  ROSTER-ENTRY PIC X(12) OCCURS 200 TIMES.                 00014500
+       01  WS-ROSTER-COUNT PIC 9(05) VALUE ZERO.                        00014600
+       01  WS-ROSTER-EOF   PIC X     VALUE 'N'.                         00014700
+       88  ROSTER-EOF      VALUE 'Y'.                                   00014800
+       01  WS-ROS-SUB      PIC 9(05) VALUE ZERO.                        00014900
+       01  WS-ROS-KEY.                                                  00015000
+           05  WS-ROS-KEY-BOWLER  PIC A(10).                            00015100
+           05  WS-ROS-KEY-TEAM    PIC XX.                               00015200
+       01  WS-ROS-FOUND-SW PIC X     VALUE 'N'.                         00015300
+       88  WS-ROS-FOUND    VALUE 'Y'.                                   00015400
+                                                                        00015500
+       01  TBL-C20.                                                     00015600
+           05 WS-C20   PIC X OCCURS 20 TIMES.                           00015700
+       01  TBL-OUT.                                                     00015800
+           05 WS-OUT   PIC X OCCURS 20 TIMES.                           00015900
+                                                                        00016000
+       01  WS-COMMA PIC X VALUE ','.                                    00016100
+                                                                        00016200
+       PROCEDURE DIVISION.                                              00016300
+       MAIN.                                                            00016400
+           PERFORM INIT.                                                00016500
+           PERFORM CHECK-RESTART.                                       00016600
+           PERFORM OPEN-FILES.                                          00016700
+           PERFORM READFILE.                                            00016800
+           IF NOT INPUT-EOF                                             00016900
+               PERFORM PROCESS-RECORDS UNTIL INPUT-EOF.                 00017000
+           PERFORM CLEANUP.                                             00017100
+                                                                        00017200
+       INIT.                                                            00017300
+           MOVE '010002002003003003003' TO TBL-DIM.                     00017400
+           MOVE ZEROES TO SCORE-1, SCORE-2, SCORE-3, SCORE-4,           00017500
+               DAY-AVG, HANDICAP.                                       00017600
+           PERFORM INIT-LEAGUE.                                         00017700
+           PERFORM LOAD-ROSTER.                                         00017800
+                                                                        00017900
+       INIT-LEAGUE.                                                     00018000
+           MOVE 7 TO WS-LAST-FIELD-WC.                                  00018100
+           IF WS-LEAGUE-GAMES = 4                                       00018200
+               MOVE 8 TO WS-LAST-FIELD-WC.                              00018300
+                                                                        00018400
+       CHECK-RESTART.                                                   00018500
+           OPEN INPUT CHECKPT-FILE.                                     00018600
+           IF WS-CHKPT-STATUS = '00'                                    00018700
+               PERFORM READ-CHECKPOINT UNTIL CHKPT-EOF                  00018800
+               CLOSE CHECKPT-FILE                                       00018900
+               IF WS-CHKPT-FOUND                                        00019000
+                   SET WS-RESTART-RUN TO TRUE                           00019100
+               END-IF                                                   00019200
+           END-IF.                                                      00019300
+                                                                        00019400
+       READ-CHECKPOINT.                                                 00019500
+           READ CHECKPT-FILE                                            00019600
+               AT END                                                   00019700
+                   SET CHKPT-EOF TO TRUE                                00019800
+               NOT AT END                                               00019900
+                   SET WS-CHKPT-FOUND TO TRUE                           00020000
+                   MOVE CHKPT-READ-CT     TO WS-CT-READ                 00020100
+                   MOVE CHKPT-WRITTEN-CT  TO WS-CT-WRITTEN              00020200
+                   MOVE CHKPT-REJECTED-CT TO WS-CT-REJECTED.            00020300
+                                                                        00020400
+       OPEN-FILES.                                                      00020500
+           OPEN INPUT TERM-IN.                                          00020600
+           IF WS-RESTART-RUN                                            00020700
+               PERFORM TRUNCATE-TERM-WORK                               00020800
+               PERFORM TRUNCATE-REJECT-OUT                              00020900
+               OPEN EXTEND TERM-WORK                                    00021000
+               OPEN EXTEND REJECT-OUT                                   00021100
+               OPEN EXTEND CHECKPT-FILE                                 00021200
+               PERFORM SKIP-TO-CHECKPOINT                               00021300
+           ELSE                                                         00021400
+               OPEN OUTPUT TERM-WORK                                    00021500
+               OPEN OUTPUT REJECT-OUT                                   00021600
+               OPEN OUTPUT CHECKPT-FILE.                                00021700
+                                                                        00021800
+      *---------------------------------------------------------------- 00021900
+      * TRIM TERM-WORK BACK TO THE RECORD COUNT THE LAST CHECKPOINT     00022000
+      * SAW WRITTEN, SO RESUMING FROM THAT CHECKPOINT NEVER APPENDS     00022100
+      * A RECORD THAT ALREADY MADE IT INTO TERM-WORK BEFORE THE ABEND.  00022200
+      *---------------------------------------------------------------- 00022300
+       TRUNCATE-TERM-WORK.                                              00022400
+           OPEN INPUT TERM-WORK.                                        00022500
+           OPEN OUTPUT TRUNC-WORK.                                      00022600
+           MOVE ZEROES TO WS-TRUNC-SUB.                                 00022700
+           MOVE 'N' TO WS-TRUNC-EOF-SW.                                 00022800
+           PERFORM COPY-TO-TRUNC-WORK VARYING WS-TRUNC-SUB FROM 1 BY 1  00022900
+             UNTIL WS-TRUNC-SUB > WS-CT-WRITTEN OR TRUNC-EOF.           00023000
+           CLOSE TERM-WORK, TRUNC-WORK.                                 00023100
+           OPEN INPUT TRUNC-WORK.                                       00023200
+           OPEN OUTPUT TERM-WORK.                                       00023300
+           MOVE 'N' TO WS-TRUNC-EOF-SW.                                 00023400
+           PERFORM COPY-FROM-TRUNC-WORK UNTIL TRUNC-EOF.                00023500
+           CLOSE TRUNC-WORK, TERM-WORK.                                 00023600
+                                                                        00023700
+       COPY-TO-TRUNC-WORK.                                              00023800
+           READ TERM-WORK                                               00023900
+               AT END                                                   00024000
+                   SET TRUNC-EOF TO TRUE                                00024100
+               NOT AT END                                               00024200
+                   WRITE TRUNC-WORK-REC FROM REC-OUT.                   00024300
+                                                                        00024400
+       COPY-FROM-TRUNC-WORK.                                            00024500
+           READ TRUNC-WORK                                              00024600
+               AT END                                                   00024700
+                   SET TRUNC-EOF TO TRUE                                00024800
+               NOT AT END                                               00024900
+                   WRITE REC-OUT FROM TRUNC-WORK-REC.                   00025000
+                                                                        00025100
+      *---------------------------------------------------------------- 00025200
+      * SAME TRIM, APPLIED TO REJECT-OUT AGAINST THE CHECKPOINTED       00025300
+      * REJECT COUNT.                                                   00025400
+      *---------------------------------------------------------------- 00025500
+       TRUNCATE-REJECT-OUT.                                             00025600
+           OPEN INPUT REJECT-OUT.                                       00025700
+           OPEN OUTPUT TRUNC-REJ.                                       00025800
+           MOVE ZEROES TO WS-TRUNC-SUB.                                 00025900
+           MOVE 'N' TO WS-TRUNC-EOF-SW.                                 00026000
+           PERFORM COPY-TO-TRUNC-REJ VARYING WS-TRUNC-SUB FROM 1 BY 1   00026100
+             UNTIL WS-TRUNC-SUB > WS-CT-REJECTED OR TRUNC-EOF.          00026200
+           CLOSE REJECT-OUT, TRUNC-REJ.                                 00026300
+           OPEN INPUT TRUNC-REJ.                                        00026400
+           OPEN OUTPUT REJECT-OUT.                                      00026500
+           MOVE 'N' TO WS-TRUNC-EOF-SW.                                 00026600
+           PERFORM COPY-FROM-TRUNC-REJ UNTIL TRUNC-EOF.                 00026700
+           CLOSE TRUNC-REJ, REJECT-OUT.                                 00026800
+                                                                        00026900
+       COPY-TO-TRUNC-REJ.                                               00027000
+           READ REJECT-OUT                                              00027100
+               AT END                                                   00027200
+                   SET TRUNC-EOF TO TRUE                                00027300
+               NOT AT END                                               00027400
+                   WRITE TRUNC-REJ-REC FROM REJ-REC.                    00027500
+                                                                        00027600
+       COPY-FROM-TRUNC-REJ.                                             00027700
+           READ TRUNC-REJ                                               00027800
+               AT END                                                   00027900
+                   SET TRUNC-EOF TO TRUE                                00028000
+               NOT AT END                                               00028100
+                   WRITE REJ-REC FROM TRUNC-REJ-REC.                    00028200
+                                                                        00028300
+       SKIP-TO-CHECKPOINT.                                              00028400
+           MOVE WS-CT-READ TO WS-SKIP-COUNT.                            00028500
+           MOVE ZEROES TO WS-SKIP-SUB.                                  00028600
+           PERFORM SKIP-ONE-RECORD VARYING WS-SKIP-SUB FROM 1 BY 1      00028700
+             UNTIL WS-SKIP-SUB > WS-SKIP-COUNT.                         00028800
+                                                                        00028900
+       SKIP-ONE-RECORD.                                                 00029000
+           READ TERM-IN                                                 00029100
+               AT END                                                   00029200
+                   SET INPUT-EOF TO TRUE                                00029300
+               NOT AT END                                               00029400
+                   CONTINUE.                                            00029500
+                                                                        00029600
+       LOAD-ROSTER.                                                     00029700
+           OPEN INPUT ROSTER-IN.                                        00029800
+           PERFORM READ-ROSTER.                                         00029900
+           IF NOT ROSTER-EOF                                            00030000
+               PERFORM BUILD-ROSTER-TBL UNTIL ROSTER-EOF.               00030100
+           CLOSE ROSTER-IN.                                             00030200
+                                                                        00030300
+       READ-ROSTER.                                                     00030400
+           READ ROSTER-IN                                               00030500
+               AT END                                                   00030600
+                   MOVE 'Y' TO WS-ROSTER-EOF                            00030700
+               NOT AT END                                               00030800
+                   CONTINUE.                                            00030900
+                                                                        00031000
+      *------------------------------------------------------------     00031100
+      * TBL-ROSTER HOLDS AT MOST 200 ENTRIES. A ROSTER FILE OVER        00031200
+      * THAT SIZE STOPS GROWING THE TABLE RATHER THAN INDEXING PAST     00031300
+      * IT - BOWLERS BEYOND THE 200TH ROSTER RECORD WILL THEN FAIL      00031400
+      * THE ROSTER CHECK IN EDIT-ROSTER AND REJECT AS NOT ON ROSTER,    00031500
+      * WHICH AT LEAST LOGS THE PROBLEM INSTEAD OF CORRUPTING           00031600
+      * WORKING-STORAGE THAT FOLLOWS THE TABLE.                         00031700
+      *------------------------------------------------------------     00031800
+       BUILD-ROSTER-TBL.                                                00031900
+           IF WS-ROSTER-COUNT < 200                                     00032000
+               ADD 1 TO WS-ROSTER-COUNT                                 00032100
+               MOVE ROS-BOWLER  TO WS-ROS-KEY-BOWLER                    00032200
+               MOVE ROS-TEAM-ID TO WS-ROS-KEY-TEAM                      00032300
+               MOVE WS-ROS-KEY  TO ROSTER-ENTRY(WS-ROSTER-COUNT)        00032400
+           ELSE                                                         00032500
+               DISPLAY 'ROSTER TABLE FULL - ENTRY DISCARDED FOR '       00032600
+                   ROS-BOWLER                                           00032700
+           END-IF.                                                      00032800
+           PERFORM READ-ROSTER.                                         00032900
+                                                                        00033000
+       READFILE.                                                        00033100
+           READ TERM-IN                                                 00033200
+               AT END                                                   00033300
+                   MOVE 'Y' TO EOF                                      00033400
+               NOT AT END                                               00033500
+                   ADD 1 TO WS-CT-READ.                                 00033600
+                                                                        00033700
+       PROCESS-RECORDS.                                                 00033800
+           MOVE 1 TO LEN, WC, I, M, POS.                                00033900
+           MOVE 'N' TO WS-REC-STATUS.                                   00034000
+           MOVE SPACES TO WS-REJ-FIELD, WS-REJ-REASON.                  00034100
+           MOVE REC80  TO TBL-STRING.                                   00034200
+           PERFORM FIND-REC-LEN.                                        00034300
+           PERFORM PARSE-DATA VARYING POS FROM 1 BY 1                   00034400
+             UNTIL POS > RLEN.                                          00034500
+           IF I > 20                                                    00034600
+               PERFORM FOUND-COMMA-OVERSIZE                             00034700
+           ELSE                                                         00034800
+               IF I > 1                                                 00034900
+                   PERFORM FOUND-COMMA                                  00035000
+               END-IF                                                   00035100
+           END-IF.                                                      00035200
+           PERFORM READFILE.                                            00035300
+                                                                        00035400
+       FIND-REC-LEN.                                                    00035500
+           PERFORM TRIM-TRAILING-SPACE VARYING RLEN FROM 80 BY -1       00035600
+             UNTIL RLEN = 0 OR WS-STRING(RLEN) NOT = SPACE.             00035700
+                                                                        00035800
+       TRIM-TRAILING-SPACE.                                             00035900
+           CONTINUE.                                                    00036000
+                                                                        00036100
+       PARSE-DATA.                                                      00036200
+           IF I > 20                                                    00036300
+               IF NOT WS-REC-INVALID                                    00036400
+                   MOVE 'FIELD TOO LONG' TO WS-REJ-REASON               00036500
+                   SET WS-REC-INVALID TO TRUE                           00036600
+               END-IF                                                   00036700
+               IF WS-STRING(POS) = WS-COMMA THEN                        00036800
+                 PERFORM FOUND-COMMA-OVERSIZE                           00036900
+                 MOVE 1 TO I                                            00037000
+               ELSE                                                     00037100
+                 ADD 1 TO I                                             00037200
+               END-IF                                                   00037300
+           ELSE                                                         00037400
+               MOVE WS-STRING(POS) TO WS-C20(I)                         00037500
+               IF WS-C20(I) = WS-COMMA THEN                             00037600
+                 PERFORM FOUND-COMMA                                    00037700
+                 MOVE 1 TO I                                            00037800
+               ELSE                                                     00037900
+                 ADD 1 TO I                                             00038000
+               END-IF                                                   00038100
+           END-IF.                                                      00038200
+                                                                        00038300
+       FOUND-COMMA.                                                     00038400
+             MOVE SPACE TO WS-C20(I)                                    00038500
+             COMPUTE LEN = I - 1                                        00038600
+             MOVE SPACES TO TBL-OUT                                     00038700
+             MOVE 1 TO M                                                00038800
+             PERFORM MOVE-ARRAY VARYING M FROM 1 BY 1                   00038900
+               UNTIL M > LEN                                            00039000
+             PERFORM POP-WORD.                                          00039100
+                                                                        00039200
+      *------------------------------------------------------------     00039300
+      * ENTERED INSTEAD OF FOUND-COMMA WHEN THE FIELD JUST ENDED        00039400
+      * RAN PAST 20 CHARACTERS - PARSE-DATA ALREADY FLAGGED THE         00039500
+      * RECORD INVALID AND STOPPED WRITING INTO WS-C20, SO THE          00039600
+      * OVERSIZE FIELD'S TEXT IS DISCARDED RATHER THAN MOVED OUT OF     00039700
+      * WS-C20/WS-OUT. POP-WORD STILL RUNS SO WC ADVANCES AND THE       00039800
+      * RECORD REACHES ITS LAST-FIELD CHECK AND GETS REJECTED           00039900
+      * INSTEAD OF VANISHING WITH NO READING OF THE REMAINING WORDS.    00040000
+      *------------------------------------------------------------     00040100
+       FOUND-COMMA-OVERSIZE.                                            00040200
+             MOVE SPACES TO TBL-OUT                                     00040300
+             PERFORM POP-WORD.                                          00040400
+                                                                        00040500
+       MOVE-ARRAY.                                                      00040600
+           MOVE WS-C20(M) TO WS-OUT(M).                                 00040700
+                                                                        00040800
+       POP-WORD.                                                        00040900
+           DISPLAY TBL-OUT, WC, I.                                      00041000
+           IF WC = 1 THEN                                               00041100
+             MOVE TBL-OUT   TO BOWLER.                                  00041200
+           IF WC = 2 THEN                                               00041300
+             MOVE TBL-OUT    TO TEAM-ID                                 00041400
+             PERFORM EDIT-ROSTER.                                       00041500
+           IF WC = 3 THEN                                               00041600
+             MOVE TBL-OUT     TO WEEK-NO.                               00041700
+           IF WC = 4 THEN                                               00041800
+             MOVE TBL-OUT     TO SCORE-1                                00041900
+             PERFORM EDIT-SCORE-1.                                      00042000
+           IF WC = 5 THEN                                               00042100
+             MOVE TBL-OUT     TO SCORE-2                                00042200
+             PERFORM EDIT-SCORE-2.                                      00042300
+           IF WC = 6 THEN                                               00042400
+             MOVE TBL-OUT     TO SCORE-3                                00042500
+             PERFORM EDIT-SCORE-3.                                      00042600
+           IF WC = 7 AND WS-LEAGUE-GAMES = 4 THEN                       00042700
+             MOVE TBL-OUT     TO SCORE-4                                00042800
+             PERFORM EDIT-SCORE-4.                                      00042900
+           IF WC = WS-LAST-FIELD-WC THEN                                00043000
+             MOVE TBL-OUT     TO WS-SUB-AVG                             00043100
+             PERFORM EDIT-DAY-AVG                                       00043200
+             IF WS-REC-INVALID                                          00043300
+                 PERFORM WRITE-REJECT                                   00043400
+             ELSE                                                       00043500
+                 PERFORM CALC-HANDICAP                                  00043600
+                 PERFORM WRITEFILE.                                     00043700
+           ADD 1 TO WC.                                                 00043800
+                                                                        00043900
+       EDIT-ROSTER.                                                     00044000
+           MOVE 'N' TO WS-ROS-FOUND-SW.                                 00044100
+           MOVE BOWLER  TO WS-ROS-KEY-BOWLER.                           00044200
+           MOVE TEAM-ID TO WS-ROS-KEY-TEAM.                             00044300
+           MOVE ZEROES TO WS-ROS-SUB.                                   00044400
+           PERFORM FIND-ROSTER VARYING WS-ROS-SUB FROM 1 BY 1           00044500
+             UNTIL WS-ROS-SUB > WS-ROSTER-COUNT OR WS-ROS-FOUND.        00044600
+           IF NOT WS-ROS-FOUND                                          00044700
+               IF NOT WS-REC-INVALID                                    00044800
+                   MOVE BOWLER TO WS-REJ-FIELD                          00044900
+                   MOVE 'NOT ON ROSTER' TO WS-REJ-REASON                00045000
+                   SET WS-REC-INVALID TO TRUE.                          00045100
+                                                                        00045200
+       FIND-ROSTER.                                                     00045300
+           IF ROSTER-ENTRY(WS-ROS-SUB) = WS-ROS-KEY                     00045400
+               SET WS-ROS-FOUND TO TRUE.                                00045500
+                                                                        00045600
+       EDIT-SCORE-1.                                                    00045700
+           IF SCORE-1 NOT NUMERIC OR SCORE-1-N > 300                    00045800
+               IF NOT WS-REC-INVALID                                    00045900
+                   MOVE TBL-OUT TO WS-REJ-FIELD                         00046000
+                   MOVE 'BAD SCORE-1' TO WS-REJ-REASON                  00046100
+                   SET WS-REC-INVALID TO TRUE.                          00046200
+                                                                        00046300
+       EDIT-SCORE-2.                                                    00046400
+           IF SCORE-2 NOT NUMERIC OR SCORE-2-N > 300                    00046500
+               IF NOT WS-REC-INVALID                                    00046600
+                   MOVE TBL-OUT TO WS-REJ-FIELD                         00046700
+                   MOVE 'BAD SCORE-2' TO WS-REJ-REASON                  00046800
+                   SET WS-REC-INVALID TO TRUE.                          00046900
+                                                                        00047000
+       EDIT-SCORE-3.                                                    00047100
+           IF SCORE-3 NOT NUMERIC OR SCORE-3-N > 300                    00047200
+               IF NOT WS-REC-INVALID                                    00047300
+                   MOVE TBL-OUT TO WS-REJ-FIELD                         00047400
+                   MOVE 'BAD SCORE-3' TO WS-REJ-REASON                  00047500
+                   SET WS-REC-INVALID TO TRUE.                          00047600
+       EDIT-SCORE-4.                                                    00047700
+           IF SCORE-4 NOT NUMERIC OR SCORE-4-N > 300                    00047800
+               IF NOT WS-REC-INVALID                                    00047900
+                   MOVE TBL-OUT TO WS-REJ-FIELD                         00048000
+                   MOVE 'BAD SCORE-4' TO WS-REJ-REASON                  00048100
+                   SET WS-REC-INVALID TO TRUE.                          00048200
+                                                                        00048300
+                                                                        00048400
+       EDIT-DAY-AVG.                                                    00048500
+           IF WS-SUB-AVG NOT NUMERIC OR WS-SUB-AVG-N > 300              00048600
+               IF NOT WS-REC-INVALID                                    00048700
+                   MOVE TBL-OUT TO WS-REJ-FIELD                         00048800
+                   MOVE 'BAD DAY-AVG' TO WS-REJ-REASON                  00048900
+                   SET WS-REC-INVALID TO TRUE                           00049000
+               END-IF                                                   00049100
+           ELSE                                                         00049200
+               IF NOT WS-REC-INVALID                                    00049300
+                   IF WS-LEAGUE-GAMES = 4                               00049400
+                       COMPUTE WS-COMPUTED-AVG ROUNDED =                00049500
+                          (SCORE-1-N + SCORE-2-N + SCORE-3-N            00049600
+                             + SCORE-4-N) / 4                           00049700
+                   ELSE                                                 00049800
+                       COMPUTE WS-COMPUTED-AVG ROUNDED =                00049900
+                           (SCORE-1-N + SCORE-2-N + SCORE-3-N) / 3      00050000
+                   END-IF                                               00050100
+                   MOVE WS-COMPUTED-AVG TO DAY-AVG                      00050200
+                   COMPUTE WS-AVG-DIFF = WS-SUB-AVG-N - WS-COMPUTED-AVG 00050300
+                   IF WS-AVG-DIFF < 0                                   00050400
+                       COMPUTE WS-AVG-DIFF =                            00050500
+                           WS-COMPUTED-AVG - WS-SUB-AVG-N               00050600
+                   END-IF                                               00050700
+                   IF WS-AVG-DIFF > WS-AVG-TOLERANCE                    00050800
+                       MOVE WS-SUB-AVG TO WS-REJ-FIELD                  00050900
+                       MOVE 'AVG MISMATCH' TO WS-REJ-REASON             00051000
+                       SET WS-REC-INVALID TO TRUE                       00051100
+                   END-IF                                               00051200
+               END-IF                                                   00051300
+           END-IF.                                                      00051400
+       CALC-HANDICAP.                                                   00051500
+           IF DAY-AVG-N < WS-HDCP-BASE-AVG                              00051600
+               COMPUTE WS-HDCP-RAW ROUNDED =                            00051700
+                  (WS-HDCP-BASE-AVG - DAY-AVG-N) * WS-HDCP-PCT / 100    00051800
+               MOVE WS-HDCP-RAW TO HANDICAP                             00051900
+           ELSE                                                         00052000
+               MOVE ZEROES TO HANDICAP.                                 00052100
+                                                                        00052200
+                                                                        00052300
+       WRITEFILE.                                                       00052400
+           WRITE REC-OUT.                                               00052500
+           ADD 1 TO WS-CT-WRITTEN.                                      00052600
+           PERFORM RESET-FOR-NEXT.                                      00052700
+                                                                        00052800
+       WRITE-REJECT.                                                    00052900
+           MOVE BOWLER      TO REJ-BOWLER.                              00053000
+           MOVE WEEK-NO     TO REJ-WEEK-NO.                             00053100
+           MOVE WS-REJ-FIELD  TO REJ-FIELD.                             00053200
+           MOVE WS-REJ-REASON TO REJ-REASON.                            00053300
+           WRITE REJ-REC.                                               00053400
+           ADD 1 TO WS-CT-REJECTED.                                     00053500
+           PERFORM RESET-FOR-NEXT.                                      00053600
+                                                                        00053700
+       RESET-FOR-NEXT.                                                  00053800
+           MOVE 1 TO WC, I.                                             00053900
+           MOVE SPACES TO TBL-C20, TBL-OUT.                             00054000
+           MOVE 80 TO POS.                                              00054100
+           MOVE ZEROES TO SCORE-1, SCORE-2, SCORE-3, SCORE-4,           00054200
+               DAY-AVG, HANDICAP.                                       00054300
+           MOVE 'N' TO WS-REC-STATUS.                                   00054400
+           DIVIDE WS-CT-READ BY WS-CHKPT-INTERVAL                       00054500
+               GIVING WS-CHKPT-QUOT REMAINDER WS-CHKPT-REM.             00054600
+           IF WS-CHKPT-REM = 0                                          00054700
+               PERFORM WRITE-CHECKPOINT.                                00054800
+                                                                        00054900
+       WRITE-CHECKPOINT.                                                00055000
+           MOVE WS-CT-READ     TO CHKPT-READ-CT.                        00055100
+           MOVE WS-CT-WRITTEN  TO CHKPT-WRITTEN-CT.                     00055200
+           MOVE WS-CT-REJECTED TO CHKPT-REJECTED-CT.                    00055300
+           WRITE CHKPT-REC.                                             00055400
+                                                                        00055500
+       CLEANUP.                                                         00055600
+           PERFORM CONTROL-TOTALS.                                      00055700
+           CLOSE TERM-IN, TERM-WORK, REJECT-OUT, CHECKPT-FILE.          00055800
+           OPEN OUTPUT CHECKPT-FILE.                                    00055900
+           CLOSE CHECKPT-FILE.                                          00056000
+           SORT SORT-FILE                                               00056100
+               ON ASCENDING KEY SRT-TEAM-ID SRT-WEEK-NO SRT-BOWLER      00056200
+               USING TERM-WORK                                          00056300
+               GIVING TERM-OUT.                                         00056400
+           STOP RUN.                                                    00056500
+                                                                        00056600
+       CONTROL-TOTALS.                                                  00056700
+           DISPLAY '=============================================='.    00056800
+           DISPLAY 'ARRAY2 RUN CONTROL TOTALS'.                         00056900
+           DISPLAY '  RECORDS READ     (TERM-IN)  - ' WS-CT-READ.       00057000
+           DISPLAY '  RECORDS WRITTEN  (TERM-WORK) - ' WS-CT-WRITTEN.   00057100
+           DISPLAY '  RECORDS REJECTED            - ' WS-CT-REJECTED.   00057200
+           DISPLAY '=============================================='.    00057300
