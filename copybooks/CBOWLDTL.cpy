@@ -0,0 +1,20 @@
+      *================================================================ 00000100
+      * CBOWLDTL - BOWLING WEEKLY DETAIL RECORD LAYOUT                  00000200
+      * SHARED BY ARRAY2 (WRITER) AND ANY PROGRAM READING TERM-OUT.     00000300
+      *================================================================ 00000400
+           05  BOWLER    PIC A(10) VALUE SPACES.                        00000500
+           05  TEAM-ID   PIC XX    VALUE SPACES.                        00000600
+           05  WEEK-NO   PIC XX    VALUE SPACES.                        00000700
+           05  SCORE-1   PIC XXX   VALUE ZEROES.                        00000800
+           05  SCORE-1-N REDEFINES SCORE-1 PIC 999.                     00000900
+           05  SCORE-2   PIC XXX   VALUE ZEROES.                        00001000
+           05  SCORE-2-N REDEFINES SCORE-2 PIC 999.                     00001100
+           05  SCORE-3   PIC XXX   VALUE ZEROES.                        00001200
+           05  SCORE-3-N REDEFINES SCORE-3 PIC 999.                     00001300
+           05  DAY-AVG   PIC XXX   VALUE ZEROES.                        00001400
+           05  DAY-AVG-N REDEFINES DAY-AVG PIC 999.                     00001500
+           05  SCORE-4   PIC XXX   VALUE ZEROES.                        00001600
+           05  SCORE-4-N REDEFINES SCORE-4 PIC 999.                     00001700
+           05  HANDICAP  PIC XXX   VALUE ZEROES.                        00001800
+           05  HANDICAP-N REDEFINES HANDICAP PIC 999.                   00001900
+           05  FILLER    PIC X(48).                                     00002000
